@@ -4,40 +4,679 @@ PROGRAM-ID. ADD-NUMBERS.
 ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
-   SELECT INPUT-FILE 
-      ASSIGN TO "input.txt"
+   SELECT INPUT-FILE
+      ASSIGN DYNAMIC INPUT-FILE-NAME
+      ORGANIZATION IS LINE SEQUENTIAL
+      FILE STATUS IS INPUT-FILE-STATUS.
+   SELECT OUTPUT-FILE
+      ASSIGN DYNAMIC OUTPUT-FILE-NAME
       ORGANIZATION IS LINE SEQUENTIAL.
-   SELECT OUTPUT-FILE 
-      ASSIGN TO "output.txt"
+   SELECT OPTIONAL REJECT-FILE
+      ASSIGN DYNAMIC REJECT-FILE-NAME
+      ORGANIZATION IS LINE SEQUENTIAL.
+   SELECT OPTIONAL REPORT-FILE
+      ASSIGN DYNAMIC REPORT-FILE-NAME
+      ORGANIZATION IS LINE SEQUENTIAL.
+   SELECT OPTIONAL CHECKPOINT-FILE
+      ASSIGN DYNAMIC CHECKPOINT-FILE-NAME
+      ORGANIZATION IS LINE SEQUENTIAL.
+   SELECT OPTIONAL HOLD-FILE
+      ASSIGN DYNAMIC HOLD-FILE-NAME
+      ORGANIZATION IS LINE SEQUENTIAL.
+   SELECT GL-FEED-FILE
+      ASSIGN DYNAMIC GL-FEED-FILE-NAME
+      ORGANIZATION IS LINE SEQUENTIAL.
+   SELECT OPTIONAL REPORT-TEMP-FILE
+      ASSIGN DYNAMIC REPORT-TEMP-FILE-NAME
+      ORGANIZATION IS LINE SEQUENTIAL.
+   SELECT OPTIONAL REJECT-TEMP-FILE
+      ASSIGN DYNAMIC REJECT-TEMP-FILE-NAME
+      ORGANIZATION IS LINE SEQUENTIAL.
+   SELECT OPTIONAL HOLD-TEMP-FILE
+      ASSIGN DYNAMIC HOLD-TEMP-FILE-NAME
       ORGANIZATION IS LINE SEQUENTIAL.
 
 DATA DIVISION.
 FILE SECTION.
    FD  INPUT-FILE.
    01  INPUT-RECORD.
-      05  INPUT-REAL-DP PIC 9(36).
+      05  INPUT-SIGN     PIC X(1).
+      05  INPUT-CATEGORY PIC X(4).
+      05  INPUT-REAL-DP  PIC 9(34)V99.
+   01  INPUT-RECORD-ALT REDEFINES INPUT-RECORD.
+      05  INPUT-RAW-TEXT PIC X(41).
+   01  INPUT-HEADER-RECORD REDEFINES INPUT-RECORD.
+      05  INPUT-HEADER-TYPE     PIC X(1).
+      05  INPUT-EXPECTED-COUNT  PIC 9(8).
+      05  INPUT-HEADER-SEP      PIC X(32).
+   01  INPUT-TRAILER-RECORD REDEFINES INPUT-RECORD.
+      05  INPUT-TRAILER-TYPE    PIC X(1).
+      05  INPUT-TRAILER-SIGN    PIC X(1).
+      05  INPUT-EXPECTED-TOTAL  PIC 9(33)V99.
+      05  INPUT-TRAILER-SEP     PIC X(4).
    FD  OUTPUT-FILE.
    01  OUTPUT-RECORD.
-      05  OUTPUT-NUMBER PIC 9(36).
+      05  OUT-REC-TYPE          PIC X(1).
+      05  OUT-CATEGORY          PIC X(4).
+      05  OUTPUT-DEBIT-TOTAL    PIC S9(34)V99.
+      05  OUTPUT-CREDIT-TOTAL   PIC S9(34)V99.
+      05  OUTPUT-NUMBER         PIC S9(34)V99.
+      05  OUTPUT-OUT-OF-BALANCE PIC X(1).
+   FD  REJECT-FILE.
+   01  REJECT-RECORD.
+      05  REJ-RECORD-NUM PIC 9(8).
+      05  REJ-SEP1       PIC X(1).
+      05  REJ-RAW-TEXT   PIC X(41).
+      05  REJ-SEP2       PIC X(1).
+      05  REJ-REASON     PIC X(30).
+   FD  REPORT-FILE.
+   01  REPORT-RECORD.
+      05  RPT-LINE-NUM      PIC 9(8).
+      05  RPT-SEP1          PIC X(1).
+      05  RPT-STATUS        PIC X(3).
+      05  RPT-SEP2          PIC X(1).
+      05  RPT-AMOUNT        PIC S9(34)V99.
+      05  RPT-SEP3          PIC X(1).
+      05  RPT-RUNNING-TOTAL PIC S9(34)V99.
+   FD  CHECKPOINT-FILE.
+   01  CHECKPOINT-RECORD.
+      05  CKPT-REC-TYPE             PIC X(1).
+      05  CKPT-SEP0                 PIC X(1).
+      05  CKPT-RUN-DATE             PIC X(8).
+      05  CKPT-SEP1                 PIC X(1).
+      05  CKPT-DETAIL-COUNT         PIC 9(8).
+      05  CKPT-SEP2                 PIC X(1).
+      05  CKPT-TOTAL                PIC S9(34)V99.
+      05  CKPT-SEP3                 PIC X(1).
+      05  CKPT-DEBIT-TOTAL          PIC S9(34)V99.
+      05  CKPT-SEP4                 PIC X(1).
+      05  CKPT-CREDIT-TOTAL         PIC S9(34)V99.
+      05  CKPT-SEP5                 PIC X(1).
+      05  CKPT-REJECT-COUNT         PIC 9(8).
+      05  CKPT-SEP5B                PIC X(1).
+      05  CKPT-HOLD-COUNT           PIC 9(8).
+      05  CKPT-SEP5C                PIC X(1).
+      05  CKPT-CATEGORY-COUNT       PIC 9(4).
+      05  CKPT-SEP6                 PIC X(1).
+      05  CKPT-CATEGORY             PIC X(4).
+      05  CKPT-SEP7                 PIC X(1).
+      05  CKPT-CATEGORY-DEBIT-TOT   PIC S9(34)V99.
+      05  CKPT-SEP8                 PIC X(1).
+      05  CKPT-CATEGORY-CREDIT-TOT  PIC S9(34)V99.
+      05  CKPT-SEP9                 PIC X(1).
+      05  CKPT-CATEGORY-NET-TOT     PIC S9(34)V99.
+   FD  HOLD-FILE.
+   01  HOLD-RECORD.
+      05  HOLD-RECORD-NUM PIC 9(8).
+      05  HOLD-SEP1       PIC X(1).
+      05  HOLD-RAW-TEXT   PIC X(41).
+      05  HOLD-SEP2       PIC X(1).
+      05  HOLD-REASON     PIC X(30).
+   FD  GL-FEED-FILE.
+   01  GL-FEED-RECORD.
+      05  GL-REC-TYPE         PIC X(1).
+      05  GL-SEP1             PIC X(1).
+      05  GL-JOB-NAME         PIC X(11).
+      05  GL-SEP2             PIC X(1).
+      05  GL-RUN-DATE         PIC X(8).
+      05  GL-SEP3             PIC X(1).
+      05  GL-CATEGORY         PIC X(4).
+      05  GL-SEP4             PIC X(1).
+      05  GL-DEBIT-TOTAL      PIC S9(34)V99.
+      05  GL-SEP5             PIC X(1).
+      05  GL-CREDIT-TOTAL     PIC S9(34)V99.
+      05  GL-SEP6             PIC X(1).
+      05  GL-NET-TOTAL        PIC S9(34)V99.
+      05  GL-SEP7             PIC X(1).
+      05  GL-RECORD-COUNT     PIC 9(8).
+      05  GL-SEP8             PIC X(1).
+      05  GL-OUT-OF-BALANCE   PIC X(1).
+   FD  REPORT-TEMP-FILE.
+   01  REPORT-TEMP-RECORD.
+      05  RPTT-LINE-NUM      PIC 9(8).
+      05  RPTT-SEP1          PIC X(1).
+      05  RPTT-STATUS        PIC X(3).
+      05  RPTT-SEP2          PIC X(1).
+      05  RPTT-AMOUNT        PIC S9(34)V99.
+      05  RPTT-SEP3          PIC X(1).
+      05  RPTT-RUNNING-TOTAL PIC S9(34)V99.
+   FD  REJECT-TEMP-FILE.
+   01  REJECT-TEMP-RECORD.
+      05  REJT-RECORD-NUM PIC 9(8).
+      05  REJT-SEP1       PIC X(1).
+      05  REJT-RAW-TEXT   PIC X(41).
+      05  REJT-SEP2       PIC X(1).
+      05  REJT-REASON     PIC X(30).
+   FD  HOLD-TEMP-FILE.
+   01  HOLD-TEMP-RECORD.
+      05  HOLDT-RECORD-NUM PIC 9(8).
+      05  HOLDT-SEP1       PIC X(1).
+      05  HOLDT-RAW-TEXT   PIC X(41).
+      05  HOLDT-SEP2       PIC X(1).
+      05  HOLDT-REASON     PIC X(30).
 
 WORKING-STORAGE SECTION.
-       01  TOTAL PIC 9(36).
+       01  TOTAL                 PIC S9(34)V99 VALUE 0.
+       01  DEBIT-TOTAL           PIC S9(34)V99 VALUE 0.
+       01  CREDIT-TOTAL          PIC S9(34)V99 VALUE 0.
+       01  DETAIL-COUNT          PIC 9(8) VALUE 0.
+       01  REJECT-COUNT          PIC 9(8) VALUE 0.
+       01  REJECT-REASON         PIC X(30).
+       01  EXPECTED-RECORD-COUNT PIC 9(8) VALUE 0.
+       01  EXPECTED-TOTAL        PIC S9(34)V99 VALUE 0.
+       01  HEADER-SEEN           PIC X(1) VALUE 'N'.
+       01  TRAILER-SEEN          PIC X(1) VALUE 'N'.
+       01  OUT-OF-BALANCE        PIC X(1) VALUE 'N'.
+       01  SIGNED-AMOUNT         PIC S9(34)V99.
+       01  REC-STATUS            PIC X(3).
+       01  INPUT-FILE-STATUS     PIC X(2) VALUE "00".
+       01  IN-FRAMING-ERROR      PIC X(1) VALUE 'N'.
+       01  RUN-MODE              PIC X(7) VALUE SPACES.
+       01  RESTARTING            PIC X(1) VALUE 'N'.
+       01  SKIPPING              PIC X(1) VALUE 'N'.
+       01  SKIP-COUNT            PIC 9(8) VALUE 0.
+       01  SKIPPED-SO-FAR        PIC 9(8) VALUE 0.
+       01  CATEGORY-TABLE.
+           05  CATEGORY-ENTRY OCCURS 500 TIMES INDEXED BY CAT-IDX.
+               10  CAT-CODE         PIC X(4) VALUE SPACES.
+               10  CAT-DEBIT-TOTAL  PIC S9(34)V99 VALUE 0.
+               10  CAT-CREDIT-TOTAL PIC S9(34)V99 VALUE 0.
+               10  CAT-NET-TOTAL    PIC S9(34)V99 VALUE 0.
+       01  CATEGORY-COUNT        PIC 9(4) VALUE 0.
+       01  CATEGORY-TABLE-FULL   PIC X(1) VALUE 'N'.
+       01  RUN-DATE-PARM         PIC X(8) VALUE SPACES.
+       01  INPUT-FILE-NAME       PIC X(40) VALUE "input.txt".
+       01  OUTPUT-FILE-NAME      PIC X(40) VALUE "output.txt".
+       01  REJECT-FILE-NAME      PIC X(40) VALUE "reject.txt".
+       01  REPORT-FILE-NAME      PIC X(40) VALUE "report.txt".
+       01  CHECKPOINT-FILE-NAME  PIC X(40) VALUE "checkpoint.txt".
+       01  HOLD-FILE-NAME        PIC X(40) VALUE "hold.txt".
+       01  GL-FEED-FILE-NAME     PIC X(40) VALUE "glfeed.txt".
+       01  CEILING-PARM          PIC X(18) VALUE SPACES.
+       01  CEILING-PARM-STATUS   PIC S9(4) VALUE 0.
+       01  REASONABLENESS-CEILING PIC S9(34)V99 VALUE 999999999.99.
+       01  HOLD-COUNT            PIC 9(8) VALUE 0.
+       01  GL-FEED-JOB-NAME      PIC X(11) VALUE "ADD-NUMBERS".
        01  END-OF-FILE  PIC X(3) VALUE 'FLS'.
+       01  REPORT-TEMP-FILE-NAME PIC X(44) VALUE SPACES.
+       01  REJECT-TEMP-FILE-NAME PIC X(44) VALUE SPACES.
+       01  HOLD-TEMP-FILE-NAME   PIC X(44) VALUE SPACES.
+       01  TRUNC-IDX             PIC 9(8) VALUE 0.
+       01  CHECKPOINT-LOADED     PIC X(1) VALUE 'N'.
+       01  CHECKPOINT-INTERVAL   PIC 9(8) VALUE 1000.
 
 PROCEDURE DIVISION.
+   ACCEPT RUN-DATE-PARM FROM ENVIRONMENT "RUN_DATE"
+   IF RUN-DATE-PARM NOT = SPACES
+      PERFORM BUILD-DATED-FILE-NAMES
+   END-IF
+   PERFORM BUILD-TEMP-FILE-NAMES
+   ACCEPT RUN-MODE FROM ENVIRONMENT "RUN_MODE"
+   IF RUN-MODE = "RESTART"
+      MOVE 'Y' TO RESTARTING
+      PERFORM LOAD-CHECKPOINT
+   END-IF
+   ACCEPT CEILING-PARM FROM ENVIRONMENT "CEILING_AMOUNT"
+   IF CEILING-PARM NOT = SPACES
+      COMPUTE CEILING-PARM-STATUS = FUNCTION TEST-NUMVAL(CEILING-PARM)
+      IF CEILING-PARM-STATUS = 0
+         COMPUTE REASONABLENESS-CEILING = FUNCTION NUMVAL(CEILING-PARM)
+      ELSE
+         DISPLAY "WARNING: CEILING_AMOUNT=[" CEILING-PARM
+            "] IS NOT NUMERIC, USING DEFAULT CEILING"
+      END-IF
+   END-IF
    OPEN INPUT INPUT-FILE
    OPEN OUTPUT OUTPUT-FILE
+   IF CHECKPOINT-LOADED = 'Y'
+      PERFORM TRUNCATE-AUX-FILES
+      OPEN EXTEND REJECT-FILE
+      OPEN EXTEND REPORT-FILE
+      OPEN EXTEND HOLD-FILE
+   ELSE
+      OPEN OUTPUT REJECT-FILE
+      OPEN OUTPUT REPORT-FILE
+      OPEN OUTPUT HOLD-FILE
+   END-IF
+   OPEN OUTPUT GL-FEED-FILE
+   PERFORM WRITE-GL-HEADER
    READ INPUT-FILE
       AT END MOVE 'TRU' TO END-OF-FILE
-      NOT AT END ADD INPUT-REAL-DP TO TOTAL
+      NOT AT END PERFORM DISPATCH-INPUT-RECORD
    END-READ
    PERFORM UNTIL END-OF-FILE = "TRU"
       READ INPUT-FILE
          AT END MOVE 'TRU' TO END-OF-FILE
-         NOT AT END ADD INPUT-REAL-DP TO TOTAL
+         NOT AT END PERFORM DISPATCH-INPUT-RECORD
       END-READ
    END-PERFORM
+   PERFORM WRITE-CATEGORY-SUBTOTALS
+   PERFORM CHECK-CONTROL-TOTALS
+   INITIALIZE OUTPUT-RECORD
+   MOVE 'G' TO OUT-REC-TYPE
+   MOVE SPACES TO OUT-CATEGORY
+   MOVE DEBIT-TOTAL  TO OUTPUT-DEBIT-TOTAL
+   MOVE CREDIT-TOTAL TO OUTPUT-CREDIT-TOTAL
    MOVE TOTAL TO OUTPUT-NUMBER
+   MOVE OUT-OF-BALANCE TO OUTPUT-OUT-OF-BALANCE
    WRITE OUTPUT-RECORD
-   CLOSE INPUT-FILE, OUTPUT-FILE
+   PERFORM WRITE-GL-TRAILER
+   CLOSE INPUT-FILE, OUTPUT-FILE, REJECT-FILE, REPORT-FILE, HOLD-FILE,
+         GL-FEED-FILE
    STOP RUN.
+
+BUILD-DATED-FILE-NAMES.
+   MOVE SPACES TO INPUT-FILE-NAME
+   MOVE SPACES TO OUTPUT-FILE-NAME
+   MOVE SPACES TO REJECT-FILE-NAME
+   MOVE SPACES TO REPORT-FILE-NAME
+   MOVE SPACES TO CHECKPOINT-FILE-NAME
+   MOVE SPACES TO HOLD-FILE-NAME
+   MOVE SPACES TO GL-FEED-FILE-NAME
+   STRING "INPUT.D" DELIMITED BY SIZE
+          RUN-DATE-PARM DELIMITED BY SPACE
+          INTO INPUT-FILE-NAME
+   STRING "OUTPUT.D" DELIMITED BY SIZE
+          RUN-DATE-PARM DELIMITED BY SPACE
+          INTO OUTPUT-FILE-NAME
+   STRING "REJECT.D" DELIMITED BY SIZE
+          RUN-DATE-PARM DELIMITED BY SPACE
+          INTO REJECT-FILE-NAME
+   STRING "REPORT.D" DELIMITED BY SIZE
+          RUN-DATE-PARM DELIMITED BY SPACE
+          INTO REPORT-FILE-NAME
+   STRING "CHECKPOINT.D" DELIMITED BY SIZE
+          RUN-DATE-PARM DELIMITED BY SPACE
+          INTO CHECKPOINT-FILE-NAME
+   STRING "HOLD.D" DELIMITED BY SIZE
+          RUN-DATE-PARM DELIMITED BY SPACE
+          INTO HOLD-FILE-NAME
+   STRING "GLFEED.D" DELIMITED BY SIZE
+          RUN-DATE-PARM DELIMITED BY SPACE
+          INTO GL-FEED-FILE-NAME.
+
+BUILD-TEMP-FILE-NAMES.
+   MOVE SPACES TO REPORT-TEMP-FILE-NAME
+   MOVE SPACES TO REJECT-TEMP-FILE-NAME
+   MOVE SPACES TO HOLD-TEMP-FILE-NAME
+   STRING FUNCTION TRIM(REPORT-FILE-NAME) DELIMITED BY SIZE
+          ".tmp" DELIMITED BY SIZE
+          INTO REPORT-TEMP-FILE-NAME
+   STRING FUNCTION TRIM(REJECT-FILE-NAME) DELIMITED BY SIZE
+          ".tmp" DELIMITED BY SIZE
+          INTO REJECT-TEMP-FILE-NAME
+   STRING FUNCTION TRIM(HOLD-FILE-NAME) DELIMITED BY SIZE
+          ".tmp" DELIMITED BY SIZE
+          INTO HOLD-TEMP-FILE-NAME.
+
+CLASSIFY-RECORD.
+   EVALUATE INPUT-SIGN
+      WHEN 'H'
+         PERFORM HANDLE-HEADER
+      WHEN 'T'
+         PERFORM HANDLE-TRAILER
+      WHEN OTHER
+         IF SKIPPING = 'Y'
+            PERFORM SKIP-DETAIL-RECORD
+         ELSE
+            PERFORM PROCESS-RECORD
+         END-IF
+   END-EVALUATE.
+
+DISPATCH-INPUT-RECORD.
+   IF INPUT-FILE-STATUS NOT = "00"
+      MOVE 'Y' TO IN-FRAMING-ERROR
+      PERFORM HANDLE-FRAMING-ERROR
+   ELSE
+      IF IN-FRAMING-ERROR = 'Y'
+         MOVE 'N' TO IN-FRAMING-ERROR
+         PERFORM HANDLE-FRAMING-ERROR
+      ELSE
+         PERFORM CLASSIFY-RECORD
+      END-IF
+   END-IF.
+
+HANDLE-FRAMING-ERROR.
+   ADD 1 TO DETAIL-COUNT
+   MOVE 'REJ' TO REC-STATUS
+   MOVE "RECORD LENGTH/FRAMING ERROR" TO REJECT-REASON
+   MOVE ZERO TO SIGNED-AMOUNT
+   PERFORM REJECT-RECORD-WRITE
+   PERFORM WRITE-REPORT-LINE
+   IF FUNCTION MOD(DETAIL-COUNT, CHECKPOINT-INTERVAL) = 0
+      PERFORM WRITE-CHECKPOINT
+   END-IF.
+
+LOAD-CHECKPOINT.
+   OPEN INPUT CHECKPOINT-FILE
+   READ CHECKPOINT-FILE
+      AT END
+         DISPLAY "FATAL: RUN_MODE=RESTART BUT NO CHECKPOINT FOUND FOR "
+            "RUN_DATE [" RUN-DATE-PARM "] - REFUSING TO START A FRESH "
+            "RUN WHILE APPENDING TO EXISTING AUDIT/REJECT/HOLD FILES"
+         CLOSE CHECKPOINT-FILE
+         STOP RUN 12
+      NOT AT END
+         IF CKPT-RUN-DATE NOT = RUN-DATE-PARM
+            DISPLAY "FATAL: CHECKPOINT RUN-DATE [" CKPT-RUN-DATE
+               "] DOES NOT MATCH THIS RUN'S RUN_DATE [" RUN-DATE-PARM
+               "] - REFUSING TO RESTART FROM AN UNRELATED CHECKPOINT"
+            CLOSE CHECKPOINT-FILE
+            STOP RUN 16
+         END-IF
+         MOVE 'Y' TO CHECKPOINT-LOADED
+         MOVE CKPT-DETAIL-COUNT TO DETAIL-COUNT
+         MOVE CKPT-DETAIL-COUNT TO SKIP-COUNT
+         MOVE CKPT-TOTAL        TO TOTAL
+         MOVE CKPT-DEBIT-TOTAL  TO DEBIT-TOTAL
+         MOVE CKPT-CREDIT-TOTAL TO CREDIT-TOTAL
+         MOVE CKPT-REJECT-COUNT TO REJECT-COUNT
+         MOVE CKPT-HOLD-COUNT   TO HOLD-COUNT
+         MOVE CKPT-CATEGORY-COUNT TO CATEGORY-COUNT
+         PERFORM VARYING CAT-IDX FROM 1 BY 1 UNTIL CAT-IDX > CATEGORY-COUNT
+            READ CHECKPOINT-FILE
+               AT END EXIT PERFORM
+               NOT AT END
+                  MOVE CKPT-CATEGORY            TO CAT-CODE(CAT-IDX)
+                  MOVE CKPT-CATEGORY-DEBIT-TOT  TO CAT-DEBIT-TOTAL(CAT-IDX)
+                  MOVE CKPT-CATEGORY-CREDIT-TOT TO CAT-CREDIT-TOTAL(CAT-IDX)
+                  MOVE CKPT-CATEGORY-NET-TOT    TO CAT-NET-TOTAL(CAT-IDX)
+            END-READ
+         END-PERFORM
+         IF SKIP-COUNT > 0
+            MOVE 'Y' TO SKIPPING
+         END-IF
+   END-READ
+   CLOSE CHECKPOINT-FILE.
+
+SKIP-DETAIL-RECORD.
+   ADD 1 TO SKIPPED-SO-FAR
+   IF SKIPPED-SO-FAR >= SKIP-COUNT
+      MOVE 'N' TO SKIPPING
+   END-IF.
+
+WRITE-CHECKPOINT.
+   OPEN OUTPUT CHECKPOINT-FILE
+   INITIALIZE CHECKPOINT-RECORD
+   MOVE 'C' TO CKPT-REC-TYPE
+   MOVE RUN-DATE-PARM TO CKPT-RUN-DATE
+   MOVE DETAIL-COUNT  TO CKPT-DETAIL-COUNT
+   MOVE TOTAL         TO CKPT-TOTAL
+   MOVE DEBIT-TOTAL   TO CKPT-DEBIT-TOTAL
+   MOVE CREDIT-TOTAL  TO CKPT-CREDIT-TOTAL
+   MOVE REJECT-COUNT  TO CKPT-REJECT-COUNT
+   MOVE HOLD-COUNT    TO CKPT-HOLD-COUNT
+   MOVE CATEGORY-COUNT TO CKPT-CATEGORY-COUNT
+   WRITE CHECKPOINT-RECORD
+   PERFORM VARYING CAT-IDX FROM 1 BY 1 UNTIL CAT-IDX > CATEGORY-COUNT
+      INITIALIZE CHECKPOINT-RECORD
+      MOVE 'A' TO CKPT-REC-TYPE
+      MOVE CAT-CODE(CAT-IDX)         TO CKPT-CATEGORY
+      MOVE CAT-DEBIT-TOTAL(CAT-IDX)  TO CKPT-CATEGORY-DEBIT-TOT
+      MOVE CAT-CREDIT-TOTAL(CAT-IDX) TO CKPT-CATEGORY-CREDIT-TOT
+      MOVE CAT-NET-TOTAL(CAT-IDX)    TO CKPT-CATEGORY-NET-TOT
+      WRITE CHECKPOINT-RECORD
+   END-PERFORM
+   CLOSE CHECKPOINT-FILE.
+
+TRUNCATE-AUX-FILES.
+   PERFORM TRUNCATE-REPORT-FILE
+   PERFORM TRUNCATE-REJECT-FILE
+   PERFORM TRUNCATE-HOLD-FILE.
+
+TRUNCATE-REPORT-FILE.
+   OPEN INPUT REPORT-FILE
+   OPEN OUTPUT REPORT-TEMP-FILE
+   PERFORM VARYING TRUNC-IDX FROM 1 BY 1 UNTIL TRUNC-IDX > DETAIL-COUNT
+      READ REPORT-FILE
+         AT END EXIT PERFORM
+         NOT AT END
+            INITIALIZE REPORT-TEMP-RECORD
+            MOVE RPT-LINE-NUM      TO RPTT-LINE-NUM
+            MOVE RPT-STATUS        TO RPTT-STATUS
+            MOVE RPT-AMOUNT        TO RPTT-AMOUNT
+            MOVE RPT-RUNNING-TOTAL TO RPTT-RUNNING-TOTAL
+            WRITE REPORT-TEMP-RECORD
+      END-READ
+   END-PERFORM
+   CLOSE REPORT-FILE
+   CLOSE REPORT-TEMP-FILE
+   OPEN OUTPUT REPORT-FILE
+   OPEN INPUT REPORT-TEMP-FILE
+   PERFORM UNTIL 1 = 2
+      READ REPORT-TEMP-FILE
+         AT END EXIT PERFORM
+         NOT AT END
+            INITIALIZE REPORT-RECORD
+            MOVE RPTT-LINE-NUM      TO RPT-LINE-NUM
+            MOVE RPTT-STATUS        TO RPT-STATUS
+            MOVE RPTT-AMOUNT        TO RPT-AMOUNT
+            MOVE RPTT-RUNNING-TOTAL TO RPT-RUNNING-TOTAL
+            WRITE REPORT-RECORD
+      END-READ
+   END-PERFORM
+   CLOSE REPORT-FILE
+   CLOSE REPORT-TEMP-FILE.
+
+TRUNCATE-REJECT-FILE.
+   OPEN INPUT REJECT-FILE
+   OPEN OUTPUT REJECT-TEMP-FILE
+   PERFORM VARYING TRUNC-IDX FROM 1 BY 1 UNTIL TRUNC-IDX > REJECT-COUNT
+      READ REJECT-FILE
+         AT END EXIT PERFORM
+         NOT AT END
+            INITIALIZE REJECT-TEMP-RECORD
+            MOVE REJ-RECORD-NUM TO REJT-RECORD-NUM
+            MOVE REJ-RAW-TEXT   TO REJT-RAW-TEXT
+            MOVE REJ-REASON     TO REJT-REASON
+            WRITE REJECT-TEMP-RECORD
+      END-READ
+   END-PERFORM
+   CLOSE REJECT-FILE
+   CLOSE REJECT-TEMP-FILE
+   OPEN OUTPUT REJECT-FILE
+   OPEN INPUT REJECT-TEMP-FILE
+   PERFORM UNTIL 1 = 2
+      READ REJECT-TEMP-FILE
+         AT END EXIT PERFORM
+         NOT AT END
+            INITIALIZE REJECT-RECORD
+            MOVE REJT-RECORD-NUM TO REJ-RECORD-NUM
+            MOVE REJT-RAW-TEXT   TO REJ-RAW-TEXT
+            MOVE REJT-REASON     TO REJ-REASON
+            WRITE REJECT-RECORD
+      END-READ
+   END-PERFORM
+   CLOSE REJECT-FILE
+   CLOSE REJECT-TEMP-FILE.
+
+TRUNCATE-HOLD-FILE.
+   OPEN INPUT HOLD-FILE
+   OPEN OUTPUT HOLD-TEMP-FILE
+   PERFORM VARYING TRUNC-IDX FROM 1 BY 1 UNTIL TRUNC-IDX > HOLD-COUNT
+      READ HOLD-FILE
+         AT END EXIT PERFORM
+         NOT AT END
+            INITIALIZE HOLD-TEMP-RECORD
+            MOVE HOLD-RECORD-NUM TO HOLDT-RECORD-NUM
+            MOVE HOLD-RAW-TEXT   TO HOLDT-RAW-TEXT
+            MOVE HOLD-REASON     TO HOLDT-REASON
+            WRITE HOLD-TEMP-RECORD
+      END-READ
+   END-PERFORM
+   CLOSE HOLD-FILE
+   CLOSE HOLD-TEMP-FILE
+   OPEN OUTPUT HOLD-FILE
+   OPEN INPUT HOLD-TEMP-FILE
+   PERFORM UNTIL 1 = 2
+      READ HOLD-TEMP-FILE
+         AT END EXIT PERFORM
+         NOT AT END
+            INITIALIZE HOLD-RECORD
+            MOVE HOLDT-RECORD-NUM TO HOLD-RECORD-NUM
+            MOVE HOLDT-RAW-TEXT   TO HOLD-RAW-TEXT
+            MOVE HOLDT-REASON     TO HOLD-REASON
+            WRITE HOLD-RECORD
+      END-READ
+   END-PERFORM
+   CLOSE HOLD-FILE
+   CLOSE HOLD-TEMP-FILE.
+
+HANDLE-HEADER.
+   MOVE 'Y' TO HEADER-SEEN
+   MOVE INPUT-EXPECTED-COUNT TO EXPECTED-RECORD-COUNT.
+
+HANDLE-TRAILER.
+   MOVE 'Y' TO TRAILER-SEEN
+   IF INPUT-TRAILER-SIGN = 'C'
+      COMPUTE EXPECTED-TOTAL = 0 - INPUT-EXPECTED-TOTAL
+   ELSE
+      MOVE INPUT-EXPECTED-TOTAL TO EXPECTED-TOTAL
+   END-IF.
+
+PROCESS-RECORD.
+   ADD 1 TO DETAIL-COUNT
+   IF INPUT-SIGN NOT = 'D' AND INPUT-SIGN NOT = 'C'
+      MOVE 'REJ' TO REC-STATUS
+      MOVE 'INVALID SIGN INDICATOR' TO REJECT-REASON
+      MOVE ZERO TO SIGNED-AMOUNT
+      PERFORM REJECT-RECORD-WRITE
+   ELSE
+      IF INPUT-REAL-DP NOT NUMERIC
+         MOVE 'REJ' TO REC-STATUS
+         MOVE 'NON-NUMERIC AMOUNT' TO REJECT-REASON
+         MOVE ZERO TO SIGNED-AMOUNT
+         PERFORM REJECT-RECORD-WRITE
+      ELSE
+         IF INPUT-REAL-DP > REASONABLENESS-CEILING
+            MOVE 'HLD' TO REC-STATUS
+            MOVE ZERO TO SIGNED-AMOUNT
+            PERFORM HOLD-RECORD-WRITE
+         ELSE
+            PERFORM FIND-CATEGORY-INDEX
+            IF CATEGORY-TABLE-FULL = 'Y'
+               MOVE 'REJ' TO REC-STATUS
+               MOVE 'CATEGORY TABLE FULL' TO REJECT-REASON
+               MOVE ZERO TO SIGNED-AMOUNT
+               PERFORM REJECT-RECORD-WRITE
+            ELSE
+               MOVE 'OK ' TO REC-STATUS
+               PERFORM ADD-NUMBERS
+            END-IF
+         END-IF
+      END-IF
+   END-IF
+   PERFORM WRITE-REPORT-LINE
+   IF FUNCTION MOD(DETAIL-COUNT, CHECKPOINT-INTERVAL) = 0
+      PERFORM WRITE-CHECKPOINT
+   END-IF.
+
+FIND-CATEGORY-INDEX.
+   MOVE 'N' TO CATEGORY-TABLE-FULL
+   PERFORM VARYING CAT-IDX FROM 1 BY 1 UNTIL CAT-IDX > CATEGORY-COUNT
+      IF CAT-CODE(CAT-IDX) = INPUT-CATEGORY
+         EXIT PERFORM
+      END-IF
+   END-PERFORM
+   IF CAT-IDX > CATEGORY-COUNT
+      IF CATEGORY-COUNT >= 500
+         MOVE 'Y' TO CATEGORY-TABLE-FULL
+      ELSE
+         ADD 1 TO CATEGORY-COUNT
+         SET CAT-IDX TO CATEGORY-COUNT
+         MOVE INPUT-CATEGORY TO CAT-CODE(CAT-IDX)
+         MOVE 0 TO CAT-DEBIT-TOTAL(CAT-IDX)
+         MOVE 0 TO CAT-CREDIT-TOTAL(CAT-IDX)
+         MOVE 0 TO CAT-NET-TOTAL(CAT-IDX)
+      END-IF
+   END-IF.
+
+ADD-NUMBERS.
+   IF INPUT-SIGN = 'C'
+      ADD INPUT-REAL-DP TO CREDIT-TOTAL
+      ADD INPUT-REAL-DP TO CAT-CREDIT-TOTAL(CAT-IDX)
+      SUBTRACT INPUT-REAL-DP FROM TOTAL
+      SUBTRACT INPUT-REAL-DP FROM CAT-NET-TOTAL(CAT-IDX)
+      COMPUTE SIGNED-AMOUNT = 0 - INPUT-REAL-DP
+   ELSE
+      ADD INPUT-REAL-DP TO DEBIT-TOTAL
+      ADD INPUT-REAL-DP TO CAT-DEBIT-TOTAL(CAT-IDX)
+      ADD INPUT-REAL-DP TO TOTAL
+      ADD INPUT-REAL-DP TO CAT-NET-TOTAL(CAT-IDX)
+      MOVE INPUT-REAL-DP TO SIGNED-AMOUNT
+   END-IF.
+
+WRITE-CATEGORY-SUBTOTALS.
+   PERFORM VARYING CAT-IDX FROM 1 BY 1 UNTIL CAT-IDX > CATEGORY-COUNT
+      INITIALIZE OUTPUT-RECORD
+      MOVE 'S' TO OUT-REC-TYPE
+      MOVE CAT-CODE(CAT-IDX) TO OUT-CATEGORY
+      MOVE CAT-DEBIT-TOTAL(CAT-IDX)  TO OUTPUT-DEBIT-TOTAL
+      MOVE CAT-CREDIT-TOTAL(CAT-IDX) TO OUTPUT-CREDIT-TOTAL
+      MOVE CAT-NET-TOTAL(CAT-IDX) TO OUTPUT-NUMBER
+      MOVE SPACE TO OUTPUT-OUT-OF-BALANCE
+      WRITE OUTPUT-RECORD
+      PERFORM WRITE-GL-DETAIL-LINE
+   END-PERFORM.
+
+REJECT-RECORD-WRITE.
+   INITIALIZE REJECT-RECORD
+   ADD 1 TO REJECT-COUNT
+   MOVE DETAIL-COUNT  TO REJ-RECORD-NUM
+   MOVE INPUT-RAW-TEXT TO REJ-RAW-TEXT
+   MOVE REJECT-REASON TO REJ-REASON
+   WRITE REJECT-RECORD.
+
+HOLD-RECORD-WRITE.
+   INITIALIZE HOLD-RECORD
+   ADD 1 TO HOLD-COUNT
+   MOVE DETAIL-COUNT   TO HOLD-RECORD-NUM
+   MOVE INPUT-RAW-TEXT TO HOLD-RAW-TEXT
+   MOVE 'OVER REASONABLENESS CEILING' TO HOLD-REASON
+   WRITE HOLD-RECORD.
+
+WRITE-REPORT-LINE.
+   INITIALIZE REPORT-RECORD
+   MOVE DETAIL-COUNT TO RPT-LINE-NUM
+   MOVE REC-STATUS TO RPT-STATUS
+   MOVE SIGNED-AMOUNT TO RPT-AMOUNT
+   MOVE TOTAL TO RPT-RUNNING-TOTAL
+   WRITE REPORT-RECORD.
+
+WRITE-GL-HEADER.
+   INITIALIZE GL-FEED-RECORD
+   MOVE 'H' TO GL-REC-TYPE
+   MOVE GL-FEED-JOB-NAME TO GL-JOB-NAME
+   MOVE RUN-DATE-PARM TO GL-RUN-DATE
+   WRITE GL-FEED-RECORD.
+
+WRITE-GL-DETAIL-LINE.
+   INITIALIZE GL-FEED-RECORD
+   MOVE 'D' TO GL-REC-TYPE
+   MOVE CAT-CODE(CAT-IDX)         TO GL-CATEGORY
+   MOVE CAT-DEBIT-TOTAL(CAT-IDX)  TO GL-DEBIT-TOTAL
+   MOVE CAT-CREDIT-TOTAL(CAT-IDX) TO GL-CREDIT-TOTAL
+   MOVE CAT-NET-TOTAL(CAT-IDX)    TO GL-NET-TOTAL
+   WRITE GL-FEED-RECORD.
+
+WRITE-GL-TRAILER.
+   INITIALIZE GL-FEED-RECORD
+   MOVE 'T' TO GL-REC-TYPE
+   MOVE DEBIT-TOTAL      TO GL-DEBIT-TOTAL
+   MOVE CREDIT-TOTAL     TO GL-CREDIT-TOTAL
+   MOVE TOTAL            TO GL-NET-TOTAL
+   MOVE DETAIL-COUNT     TO GL-RECORD-COUNT
+   MOVE OUT-OF-BALANCE   TO GL-OUT-OF-BALANCE
+   WRITE GL-FEED-RECORD.
+
+CHECK-CONTROL-TOTALS.
+   IF HEADER-SEEN NOT = 'Y' OR TRAILER-SEEN NOT = 'Y'
+      MOVE 'Y' TO OUT-OF-BALANCE
+   ELSE
+      IF DETAIL-COUNT NOT = EXPECTED-RECORD-COUNT
+         MOVE 'Y' TO OUT-OF-BALANCE
+      END-IF
+      IF TOTAL NOT = EXPECTED-TOTAL
+         MOVE 'Y' TO OUT-OF-BALANCE
+      END-IF
+   END-IF.
